@@ -0,0 +1,13 @@
+      *****************************************************************
+      * FBCKPT - FIZZBUZZ CHECKPOINT RECORD                          *
+      * REWRITTEN EVERY WS-CHECKPOINT-INTERVAL ITERATIONS SO A LONG   *
+      * RUN CAN BE RESTARTED AT THE LAST CHECKPOINTED COUNTER INSTEAD *
+      * OF REPROCESSING THE WHOLE STARTFROM-ENDAT RANGE AFTER AN      *
+      * ABEND.                                                        *
+      *****************************************************************
+       01  CKPT-RECORD.
+           05  CKPT-START-FROM          PIC 9(9).
+           05  CKPT-END-AT               PIC 9(9).
+           05  CKPT-COUNTER              PIC 9(9).
+           05  CKPT-PAGE-COUNT           PIC 9(9).
+           05  FILLER                    PIC X(01).
