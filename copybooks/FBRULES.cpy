@@ -0,0 +1,10 @@
+      *****************************************************************
+      * FBRULES - FIZZBUZZ DIVISOR/LABEL RULES FILE                  *
+      * ONE RECORD PER RULE.  THE BUSINESS CAN ADD, REMOVE OR REORDER *
+      * RULES BY MAINTAINING THIS FILE - NO RECOMPILE OF FIZZBUZZ IS  *
+      * NEEDED TO CHANGE THE FOO/BAR CLASSIFICATION.                  *
+      *****************************************************************
+       01  RULES-RECORD.
+           05  RUL-DIVISOR              PIC 9(4).
+           05  RUL-LABEL                PIC X(10).
+           05  FILLER                    PIC X(60).
