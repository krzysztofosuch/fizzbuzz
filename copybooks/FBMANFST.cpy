@@ -0,0 +1,10 @@
+      *****************************************************************
+      * FBMANFST - FBMERGE MANIFEST RECORD                            *
+      * ONE RECORD PER SUB-RANGE JOB STEP, NAMING THE FBEXTRC-LAYOUT  *
+      * EXTRACT FILE THAT STEP PRODUCED.  OPERATIONS LISTS THE STEPS  *
+      * IN ASCENDING StartFrom ORDER SO FBMERGE CAN CONCATENATE THEM  *
+      * STRAIGHT THROUGH INTO COUNTER ORDER.                          *
+      *****************************************************************
+       01  MANIFEST-RECORD.
+           05  MAN-EXTRACT-DSN          PIC X(44).
+           05  FILLER                    PIC X(36).
