@@ -0,0 +1,12 @@
+      *****************************************************************
+      * FBEXTRC - FIZZBUZZ DOWNSTREAM EXTRACT RECORD                  *
+      * ONE FIXED-WIDTH RECORD PER COUNTER VALUE PROCESSED, CARRYING  *
+      * THE RUN-ID AND RUN DATE SO DOWNSTREAM JOBS CAN READ THE       *
+      * RESULTS AS INPUT INSTEAD OF SCRAPING THE SYSOUT/PRINT REPORT. *
+      *****************************************************************
+       01  EXTRACT-RECORD.
+           05  EXT-RUN-ID               PIC X(08).
+           05  EXT-RUN-DATE             PIC 9(08).
+           05  EXT-COUNTER              PIC 9(09).
+           05  EXT-PHRASE               PIC X(40).
+           05  FILLER                    PIC X(15).
