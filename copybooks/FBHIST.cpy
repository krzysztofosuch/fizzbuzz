@@ -0,0 +1,15 @@
+      *****************************************************************
+      * FBHIST - FIZZBUZZ RUN-HISTORY / AUDIT LOG RECORD              *
+      * ONE ROW APPENDED PER EXECUTION SO OPERATIONS CAN TRACE BACK   *
+      * WHICH RANGES WERE RUN, WHEN, AND HOW MANY RECORDS EACH RUN    *
+      * PRODUCED.                                                     *
+      *****************************************************************
+       01  HIST-RECORD.
+           05  HIST-RUN-ID               PIC X(08).
+           05  HIST-RUN-DATE             PIC 9(08).
+           05  HIST-RUN-TIME             PIC 9(08).
+           05  HIST-START-FROM           PIC 9(09).
+           05  HIST-END-AT                PIC 9(09).
+           05  HIST-TOTAL-COUNT          PIC 9(09).
+           05  HIST-RANGE-VALID-FLAG     PIC X(01).
+           05  FILLER                    PIC X(14).
