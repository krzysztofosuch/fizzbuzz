@@ -0,0 +1,15 @@
+      *****************************************************************
+      * FBCCARD - FIZZBUZZ CONTROL CARD LAYOUT                        *
+      * ONE RECORD PER RUN, SUPPLIED AS SYSIN/CTLCARD.  COLUMNS ARE   *
+      * FIXED SO OPERATIONS CAN PUNCH OR EDIT THE CARD DIRECTLY       *
+      * WITHOUT A PROGRAMMER RECOMPILING FIZZBUZZ.  START/END ARE     *
+      * 9 DIGITS SO A BIG RANGE CAN BE SPLIT INTO SUB-RANGE CARDS,    *
+      * ONE PER PARALLEL JOB STEP, WITHOUT RUNNING INTO A 4-DIGIT     *
+      * CEILING.                                                      *
+      *****************************************************************
+       01  CC-CONTROL-CARD.
+           05  CC-START-FROM           PIC 9(9).
+           05  CC-END-AT                PIC 9(9).
+           05  CC-RESTART-FLAG          PIC X(01).
+           05  CC-RUN-ID                PIC X(08).
+           05  FILLER                   PIC X(53).
