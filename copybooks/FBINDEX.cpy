@@ -0,0 +1,11 @@
+      *****************************************************************
+      * FBINDEX - FIZZBUZZ KEYED (INDEXED) RESULTS FILE               *
+      * BUILT FROM FBEXTRC BY FBIXBLD.  KEYED BY COUNTER SO A SINGLE  *
+      * COUNTER'S PHRASE CAN BE LOOKED UP DIRECTLY WITHOUT RERUNNING  *
+      * OR SCANNING THE WHOLE STARTFROM-ENDAT RANGE.                  *
+      *****************************************************************
+       01  INDEX-RECORD.
+           05  IDX-COUNTER              PIC 9(09).
+           05  IDX-PHRASE               PIC X(40).
+           05  IDX-RUN-ID               PIC X(08).
+           05  FILLER                    PIC X(15).
