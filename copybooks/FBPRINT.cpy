@@ -0,0 +1,41 @@
+      *****************************************************************
+      * FBPRINT - FIZZBUZZ PRINT FILE RECORD LAYOUTS                 *
+      * ONE FD, SEVERAL 01-LEVEL VIEWS OF THE SAME PRINT LINE, SO THE *
+      * REPORT CAN CARRY A HEADER, COLUMN HEADINGS AND DETAIL LINES   *
+      * WITHOUT A SEPARATE FD FOR EACH.                               *
+      *****************************************************************
+       01  RPT-HEADER-LINE.
+           05  RPT-H-TITLE              PIC X(20)
+                   VALUE "FIZZBUZZ REPORT".
+           05  FILLER                    PIC X(05).
+           05  RPT-H-RUNDATE-LIT         PIC X(09)
+                   VALUE "RUN DATE:".
+           05  RPT-H-RUNDATE             PIC X(10).
+           05  FILLER                    PIC X(05).
+           05  RPT-H-PAGE-LIT            PIC X(05) VALUE "PAGE:".
+           05  RPT-H-PAGE                PIC ZZZZZZZZ9.
+           05  FILLER                    PIC X(69).
+       01  RPT-SUBHEAD-LINE.
+           05  RPT-S-RANGE-LIT           PIC X(18)
+                   VALUE "RANGE PROCESSED: ".
+           05  RPT-S-START               PIC ZZZZZZZZ9.
+           05  RPT-S-DASH                PIC X(03) VALUE " - ".
+           05  RPT-S-END                 PIC ZZZZZZZZ9.
+           05  FILLER                    PIC X(93).
+       01  RPT-COLHEAD-LINE.
+           05  RPT-C-COUNTER-LIT         PIC X(10) VALUE "COUNTER".
+           05  RPT-C-PHRASE-LIT          PIC X(20) VALUE "PHRASE".
+           05  FILLER                    PIC X(102).
+       01  RPT-DETAIL-LINE.
+           05  RPT-D-COUNTER             PIC ZZZZZZZZ9.
+           05  FILLER                    PIC X(01).
+           05  RPT-D-PHRASE              PIC X(40).
+           05  FILLER                    PIC X(82).
+       01  RPT-TRAILER-LINE.
+           05  RPT-T-LABEL               PIC X(30).
+           05  RPT-T-VALUE               PIC ZZZZZZZZ9.
+           05  FILLER                    PIC X(93).
+       01  RPT-ERROR-LINE.
+           05  RPT-E-MESSAGE             PIC X(132).
+       01  RPT-BLANK-LINE.
+           05  FILLER                    PIC X(132).
