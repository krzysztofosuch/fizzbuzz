@@ -0,0 +1,8 @@
+      *****************************************************************
+      * FBLKCARD - FBLOOKUP CONTROL CARD LAYOUT                      *
+      * ONE RECORD PER INQUIRY, SUPPLIED AS SYSIN/CTLCARD, NAMING THE *
+      * SINGLE COUNTER VALUE TO LOOK UP IN FBINDEX.                   *
+      *****************************************************************
+       01  LK-CONTROL-CARD.
+           05  LK-COUNTER               PIC 9(09).
+           05  FILLER                    PIC X(71).
