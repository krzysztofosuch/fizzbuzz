@@ -0,0 +1,114 @@
+       IDENTIFICATION DIVISION.
+         PROGRAM-ID. FBIXBLD.
+         AUTHOR. R JENNINGS.
+         INSTALLATION. BATCH SYSTEMS - REPORTING.
+         DATE-WRITTEN. 08/09/2026.
+         DATE-COMPILED.
+      *****************************************************************
+      *  MODIFICATION HISTORY                                        *
+      *  -------------------                                         *
+      *  08/09/26  RJ   ORIGINAL PROGRAM.  BUILDS THE FBINDEX KEYED   *
+      *                 FILE FROM THE FBEXTRC EXTRACT SO FBLOOKUP CAN *
+      *                 ANSWER SINGLE-COUNTER INQUIRIES WITHOUT A     *
+      *                 FULL FIZZBUZZ RERUN.                         *
+      *  08/09/26  RJ   INVALID KEY ON THE FBINDEX WRITE NOW CHECKS   *
+      *                 WS-INDEX-STATUS SO AN OUT-OF-SEQUENCE KEY      *
+      *                 (STATUS 21) IS REPORTED AS A REAL FAILURE      *
+      *                 INSTEAD OF BEING MISREPORTED AS A DUPLICATE    *
+      *                 COUNTER (STATUS 22).                           *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXTRACT-FILE ASSIGN TO "FBEXTRC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+           SELECT INDEX-FILE ASSIGN TO "FBINDEX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS IDX-COUNTER
+               FILE STATUS IS WS-INDEX-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRACT-FILE.
+           COPY FBEXTRC.
+
+       FD  INDEX-FILE.
+           COPY FBINDEX.
+
+       WORKING-STORAGE SECTION.
+         01 WS-EXTRACT-STATUS PIC X(02) VALUE "00".
+         01 WS-INDEX-STATUS PIC X(02) VALUE "00".
+         01 WS-RECORDS-LOADED PIC 9(08) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *****************************************************************
+      *  0000-MAINLINE                                                *
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE-RUN THRU 1000-EXIT
+           PERFORM 2000-LOAD-INDEX-FILE THRU 2000-EXIT
+           PERFORM 8000-TERMINATE-RUN THRU 8000-EXIT
+           STOP RUN.
+
+      *****************************************************************
+      *  1000-INITIALIZE-RUN - OPEN THE EXTRACT FILE FOR INPUT AND    *
+      *  THE INDEX FILE FRESH FOR OUTPUT.                              *
+      *****************************************************************
+       1000-INITIALIZE-RUN.
+           OPEN INPUT EXTRACT-FILE
+           OPEN OUTPUT INDEX-FILE.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2000-LOAD-INDEX-FILE - READ EVERY EXTRACT RECORD AND WRITE   *
+      *  IT TO THE KEYED INDEX FILE BY COUNTER.                       *
+      *****************************************************************
+       2000-LOAD-INDEX-FILE.
+           PERFORM 2100-LOAD-ONE-RECORD THRU 2100-EXIT
+               UNTIL WS-EXTRACT-STATUS NOT = "00".
+       2000-EXIT.
+           EXIT.
+
+       2100-LOAD-ONE-RECORD.
+           READ EXTRACT-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE SPACES TO INDEX-RECORD
+                   MOVE EXT-COUNTER TO IDX-COUNTER
+                   MOVE EXT-PHRASE TO IDX-PHRASE
+                   MOVE EXT-RUN-ID TO IDX-RUN-ID
+                   WRITE INDEX-RECORD
+                       INVALID KEY
+                           IF WS-INDEX-STATUS = "22"
+                               DISPLAY "FBIXBLD: DUPLICATE COUNTER "
+                                   "IGNORED"
+                           ELSE
+                               DISPLAY "FBIXBLD: WRITE TO FBINDEX "
+                                   "FAILED - STATUS " WS-INDEX-STATUS
+                               IF 16 > RETURN-CODE
+                                   MOVE 16 TO RETURN-CODE
+                               END-IF
+                           END-IF
+                   END-WRITE
+                   ADD 1 TO WS-RECORDS-LOADED
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  8000-TERMINATE-RUN - CLOSE THE FILES AND REPORT HOW MANY     *
+      *  RECORDS WERE LOADED.                                         *
+      *****************************************************************
+       8000-TERMINATE-RUN.
+           CLOSE EXTRACT-FILE
+           CLOSE INDEX-FILE
+           DISPLAY "FBIXBLD: " WS-RECORDS-LOADED " RECORDS LOADED "
+               "INTO FBINDEX".
+       8000-EXIT.
+           EXIT.
+
+       END PROGRAM FBIXBLD.
