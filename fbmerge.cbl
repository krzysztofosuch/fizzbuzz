@@ -0,0 +1,165 @@
+       IDENTIFICATION DIVISION.
+         PROGRAM-ID. FBMERGE.
+         AUTHOR. R JENNINGS.
+         INSTALLATION. BATCH SYSTEMS - REPORTING.
+         DATE-WRITTEN. 08/09/2026.
+         DATE-COMPILED.
+      *****************************************************************
+      *  MODIFICATION HISTORY                                        *
+      *  -------------------                                         *
+      *  08/09/26  RJ   ORIGINAL PROGRAM.  RECONCILES AND CONCATENATES*
+      *                 THE PER-SUB-RANGE FBEXTRC FILES NAMED IN      *
+      *                 FBMANFST INTO ONE FBMERGED FILE IN COUNTER    *
+      *                 ORDER, SO A BIG StartFrom-EndAt RANGE CAN BE  *
+      *                 SPLIT ACROSS PARALLEL JOB STEPS AND STILL     *
+      *                 PRODUCE ONE ORDERED RESULT SET.               *
+      *  08/09/26  RJ   AN OUT-OF-SEQUENCE RETURN-CODE OF 8 NO LONGER  *
+      *                 DOWNGRADES A PRIOR OPEN-FAILURE RETURN-CODE OF *
+      *                 16 - SEVERITY CAN ONLY GO UP.                  *
+      *  08/09/26  RJ   MERGED-FILE NOW CARRIES A FILE STATUS LIKE     *
+      *                 EVERY OTHER SELECT IN THE SUITE, CHECKED AFTER *
+      *                 EACH WRITE SO A FULL FBMERGED DASD ALLOCATION  *
+      *                 FAILS THE STEP INSTEAD OF SILENTLY DROPPING    *
+      *                 RECORDS.                                       *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MANIFEST-FILE ASSIGN TO "FBMANFST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MANIFEST-STATUS.
+           SELECT SUBRANGE-FILE ASSIGN TO WS-SUBRANGE-DSN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUBRANGE-STATUS.
+           SELECT MERGED-FILE ASSIGN TO "FBMERGED"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MERGED-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MANIFEST-FILE.
+           COPY FBMANFST.
+
+       FD  SUBRANGE-FILE.
+           COPY FBEXTRC.
+
+       FD  MERGED-FILE.
+           COPY FBEXTRC
+               REPLACING ==EXTRACT-RECORD== BY ==MERGED-RECORD==
+                         ==EXT-RUN-ID==   BY ==MRG-RUN-ID==
+                         ==EXT-RUN-DATE== BY ==MRG-RUN-DATE==
+                         ==EXT-COUNTER==  BY ==MRG-COUNTER==
+                         ==EXT-PHRASE==   BY ==MRG-PHRASE==.
+
+       WORKING-STORAGE SECTION.
+         01 WS-MANIFEST-STATUS PIC X(02) VALUE "00".
+         01 WS-SUBRANGE-STATUS PIC X(02) VALUE "00".
+         01 WS-MERGED-STATUS PIC X(02) VALUE "00".
+         01 WS-SUBRANGE-DSN PIC X(44) VALUE SPACES.
+         01 WS-LAST-COUNTER-WRITTEN PIC 9(09) VALUE ZERO.
+         01 WS-RECORDS-MERGED PIC 9(08) COMP VALUE ZERO.
+         01 WS-FIRST-RECORD-SW PIC X(01) VALUE "Y".
+           88 FIRST-RECORD-OF-RUN VALUE "Y".
+           88 NOT-FIRST-RECORD-OF-RUN VALUE "N".
+
+       PROCEDURE DIVISION.
+      *****************************************************************
+      *  0000-MAINLINE                                                *
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE-RUN THRU 1000-EXIT
+           PERFORM 2000-MERGE-SUBRANGES THRU 2000-EXIT
+           PERFORM 8000-TERMINATE-RUN THRU 8000-EXIT
+           STOP RUN.
+
+      *****************************************************************
+      *  1000-INITIALIZE-RUN - OPEN THE MANIFEST AND THE MERGED       *
+      *  OUTPUT FILE.                                                 *
+      *****************************************************************
+       1000-INITIALIZE-RUN.
+           OPEN INPUT MANIFEST-FILE
+           OPEN OUTPUT MERGED-FILE.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2000-MERGE-SUBRANGES - PROCESS EVERY MANIFEST ENTRY.         *
+      *****************************************************************
+       2000-MERGE-SUBRANGES.
+           PERFORM 2100-MERGE-ONE-SUBRANGE THRU 2100-EXIT
+               UNTIL WS-MANIFEST-STATUS NOT = "00".
+       2000-EXIT.
+           EXIT.
+
+       2100-MERGE-ONE-SUBRANGE.
+           READ MANIFEST-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   MOVE MAN-EXTRACT-DSN TO WS-SUBRANGE-DSN
+                   PERFORM 2200-COPY-SUBRANGE-FILE THRU 2200-EXIT
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2200-COPY-SUBRANGE-FILE - COPY EVERY RECORD OF ONE SUB-RANGE *
+      *  EXTRACT FILE TO THE MERGED OUTPUT, CHECKING THAT ITS         *
+      *  COUNTERS CONTINUE WHERE THE PREVIOUS SUB-RANGE LEFT OFF.     *
+      *****************************************************************
+       2200-COPY-SUBRANGE-FILE.
+           OPEN INPUT SUBRANGE-FILE
+           IF WS-SUBRANGE-STATUS = "00"
+               PERFORM 2250-COPY-ONE-RECORD THRU 2250-EXIT
+                   UNTIL WS-SUBRANGE-STATUS NOT = "00"
+               CLOSE SUBRANGE-FILE
+           ELSE
+               DISPLAY "FBMERGE: CANNOT OPEN " WS-SUBRANGE-DSN
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+       2200-EXIT.
+           EXIT.
+
+       2250-COPY-ONE-RECORD.
+           READ SUBRANGE-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF NOT-FIRST-RECORD-OF-RUN
+                       AND EXT-COUNTER NOT > WS-LAST-COUNTER-WRITTEN
+                       DISPLAY "FBMERGE: " WS-SUBRANGE-DSN
+                           " OUT OF SEQUENCE - CHECK MANIFEST ORDER"
+                       IF 8 > RETURN-CODE
+                           MOVE 8 TO RETURN-CODE
+                       END-IF
+                   END-IF
+                   SET NOT-FIRST-RECORD-OF-RUN TO TRUE
+                   MOVE EXT-COUNTER TO WS-LAST-COUNTER-WRITTEN
+                   MOVE EXTRACT-RECORD TO MERGED-RECORD
+                   WRITE MERGED-RECORD
+                   IF WS-MERGED-STATUS NOT = "00"
+                       DISPLAY "FBMERGE: WRITE TO FBMERGED FAILED - "
+                           "STATUS " WS-MERGED-STATUS
+                       IF 16 > RETURN-CODE
+                           MOVE 16 TO RETURN-CODE
+                       END-IF
+                   ELSE
+                       ADD 1 TO WS-RECORDS-MERGED
+                   END-IF
+           END-READ.
+       2250-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  8000-TERMINATE-RUN - CLOSE THE FILES AND REPORT THE MERGED   *
+      *  RECORD COUNT.                                                *
+      *****************************************************************
+       8000-TERMINATE-RUN.
+           CLOSE MANIFEST-FILE
+           CLOSE MERGED-FILE
+           DISPLAY "FBMERGE: " WS-RECORDS-MERGED " RECORDS MERGED "
+               "INTO FBMERGED".
+       8000-EXIT.
+           EXIT.
+
+       END PROGRAM FBMERGE.
