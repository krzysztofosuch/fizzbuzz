@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+         PROGRAM-ID. FBLOOKUP.
+         AUTHOR. R JENNINGS.
+         INSTALLATION. BATCH SYSTEMS - REPORTING.
+         DATE-WRITTEN. 08/09/2026.
+         DATE-COMPILED.
+      *****************************************************************
+      *  MODIFICATION HISTORY                                        *
+      *  -------------------                                         *
+      *  08/09/26  RJ   ORIGINAL PROGRAM.  LOOKS UP A SINGLE COUNTER  *
+      *                 IN THE FBINDEX KEYED FILE AND RETURNS ITS     *
+      *                 PHRASE WITHOUT A FULL FIZZBUZZ RERUN.        *
+      *  08/09/26  RJ   REWORKED THE NO-CARD GUARD IN 2000-LOOKUP-    *
+      *                 COUNTER AS A STRUCTURED IF INSTEAD OF A GO TO *
+      *                 TO MATCH THE REST OF THE SUITE.               *
+      *  08/09/26  RJ   ADDED FILE STATUS CHECKING ON CTLCARD AND     *
+      *                 FBINDEX SO A MISSING DD DEGRADES TO A         *
+      *                 RETURN-CODE INSTEAD OF ABENDING.              *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-CARD-FILE ASSIGN TO "CTLCARD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CC-STATUS.
+           SELECT INDEX-FILE ASSIGN TO "FBINDEX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS IDX-COUNTER
+               FILE STATUS IS WS-INDEX-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-CARD-FILE.
+           COPY FBLKCARD.
+
+       FD  INDEX-FILE.
+           COPY FBINDEX.
+
+       WORKING-STORAGE SECTION.
+         01 WS-CC-STATUS PIC X(02) VALUE "00".
+         01 WS-INDEX-STATUS PIC X(02) VALUE "00".
+
+       PROCEDURE DIVISION.
+      *****************************************************************
+      *  0000-MAINLINE                                                *
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-READ-LOOKUP-CARD THRU 1000-EXIT
+           PERFORM 2000-LOOKUP-COUNTER THRU 2000-EXIT
+           STOP RUN.
+
+      *****************************************************************
+      *  1000-READ-LOOKUP-CARD - READ THE COUNTER VALUE TO LOOK UP.   *
+      *****************************************************************
+       1000-READ-LOOKUP-CARD.
+           OPEN INPUT CONTROL-CARD-FILE
+           IF WS-CC-STATUS = "00"
+               READ CONTROL-CARD-FILE
+                   AT END
+                       DISPLAY "FBLOOKUP: NO CONTROL CARD SUPPLIED"
+                       MOVE 16 TO RETURN-CODE
+               END-READ
+               CLOSE CONTROL-CARD-FILE
+           ELSE
+               DISPLAY "FBLOOKUP: NO CONTROL CARD SUPPLIED"
+               MOVE 16 TO RETURN-CODE
+           END-IF
+           MOVE LK-COUNTER TO IDX-COUNTER.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2000-LOOKUP-COUNTER - READ FBINDEX DIRECTLY BY KEY AND       *
+      *  DISPLAY THE PHRASE, OR A NOT-FOUND MESSAGE.                  *
+      *****************************************************************
+       2000-LOOKUP-COUNTER.
+           IF RETURN-CODE = ZERO
+               OPEN INPUT INDEX-FILE
+               IF WS-INDEX-STATUS = "00"
+                   READ INDEX-FILE
+                       INVALID KEY
+                           DISPLAY "FBLOOKUP: COUNTER " IDX-COUNTER
+                               " NOT FOUND IN FBINDEX"
+                           MOVE 8 TO RETURN-CODE
+                       NOT INVALID KEY
+                           DISPLAY "COUNTER " IDX-COUNTER " = "
+                               IDX-PHRASE
+                   END-READ
+                   CLOSE INDEX-FILE
+               ELSE
+                   DISPLAY "FBLOOKUP: CANNOT OPEN FBINDEX - STATUS "
+                       WS-INDEX-STATUS
+                   MOVE 16 TO RETURN-CODE
+               END-IF
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+       END PROGRAM FBLOOKUP.
