@@ -1,41 +1,714 @@
        IDENTIFICATION DIVISION.
          PROGRAM-ID. FIZZBUZZ.
+         AUTHOR. R JENNINGS.
+         INSTALLATION. BATCH SYSTEMS - REPORTING.
+         DATE-WRITTEN. 01/05/2019.
+         DATE-COMPILED.
+      *****************************************************************
+      *  MODIFICATION HISTORY                                        *
+      *  -------------------                                         *
+      *  05/01/19  RJ   ORIGINAL PROGRAM.                             *
+      *  08/09/26  RJ   RANGE NOW COMES FROM A CONTROL CARD (CTLCARD) *
+      *                 INSTEAD OF HARDCODED VALUE CLAUSES, SO        *
+      *                 OPERATIONS CAN CHANGE THE RUN WITHOUT A       *
+      *                 RECOMPILE.                                    *
+      *  08/09/26  RJ   ADDED FBPRINT REPORT - HEADERS, RUN DATE AND  *
+      *                 PAGE BREAKS SO OUTPUT CAN GO STRAIGHT TO      *
+      *                 PRINT/PDF DISTRIBUTION.                       *
+      *  08/09/26  RJ   FOO/BAR DIVISOR RULES NOW LOAD FROM FBRULES   *
+      *                 AT STARTUP INSTEAD OF BEING HARDCODED, SO THE *
+      *                 BUSINESS CAN ADD/REMOVE/REORDER RULES.  PHRASE*
+      *                 WIDENED TO HOLD MORE THAN TWO LABELS.         *
+      *  08/09/26  RJ   ADDED CONTROL-TOTAL TRAILER FOR BALANCING.    *
+      *  08/09/26  RJ   ADDED FBCKPT CHECKPOINT/RESTART SUPPORT - A   *
+      *                 "Y" IN CC-RESTART-FLAG RESUMES A RUN FROM THE *
+      *                 LAST CHECKPOINTED COUNTER INSTEAD OF          *
+      *                 REPROCESSING THE WHOLE RANGE.                 *
+      *  08/09/26  RJ   ADDED RANGE VALIDATION - BAD StartFrom/EndAt  *
+      *                 NOW FAILS THE STEP WITH A NON-ZERO            *
+      *                 RETURN-CODE INSTEAD OF RUNNING A SHORT OR     *
+      *                 GARBAGE REPORT.                               *
+      *  08/09/26  RJ   ADDED FBEXTRC DOWNSTREAM EXTRACT FILE - ONE   *
+      *                 FIXED-WIDTH RECORD PER COUNTER, STAMPED WITH  *
+      *                 RUN-ID AND RUN DATE, SO OTHER JOBS CAN READ   *
+      *                 THE RESULTS DIRECTLY.                         *
+      *  08/09/26  RJ   APPEND A ROW TO FBHIST EVERY RUN SO           *
+      *                 OPERATIONS HAS AN AUDIT TRAIL OF RANGES RUN.  *
+      *  08/09/26  RJ   WIDENED StartFrom/EndAt/Counter TO 9 DIGITS   *
+      *                 SO A BIG RANGE CAN BE SPLIT ACROSS SUB-RANGE  *
+      *                 CONTROL CARDS AND RUN AS SEPARATE JOB STEPS;  *
+      *                 SEE FBMERGE FOR THE RECONCILE/MERGE STEP.     *
+      *  08/09/26  RJ   ADDED FILE STATUS CHECKING ON CTLCARD,        *
+      *                 FBPRINT, FBEXTRC AND FBHIST SO A MISSING DD   *
+      *                 ON A FIRST RUN OR A FRESH ENVIRONMENT FALLS   *
+      *                 BACK CLEANLY INSTEAD OF ABENDING.  CONTROL    *
+      *                 CARD AREA IS NOW INITIALIZED BEFORE THE READ  *
+      *                 SO A MISSING/EMPTY CARD DEFAULTS CC-RUN-ID TO *
+      *                 SPACES INSTEAD OF LOW-VALUES.  WIDENED THE    *
+      *                 CONTROL-TOTAL COUNTERS AND THE TRAILER'S      *
+      *                 EDITED VALUE FIELD TO 9 DIGITS TO MATCH THE    *
+      *                 WIDENED RANGE, AND A RESTARTED RUN NOW CHECKS *
+      *                 ITS CHECKPOINTED COUNTER AGAINST THE CURRENT  *
+      *                 StartFrom-EndAt RANGE BEFORE PROCEEDING.      *
+      *  08/09/26  RJ   3200-WRITE-CHECKPOINT NOW CLEARS CKPT-RECORD  *
+      *                 BEFORE POPULATING IT AND CHECKS THE WRITE'S   *
+      *                 FILE STATUS - THE UNINITIALIZED FILLER WAS    *
+      *                 FAILING EVERY CHECKPOINT WRITE WITH STATUS 71.*
+      *  08/09/26  RJ   3180-TALLY-CONTROL-TOTAL NOW COUNTS HOW MANY  *
+      *                 RULES MATCHED, NOT JUST THE FOO/BAR SWITCHES, *
+      *                 SO A LINE MATCHING FOO/BAR PLUS A THIRD RULE  *
+      *                 FALLS INTO OTHER-RULE-COUNT INSTEAD OF BEING  *
+      *                 MISCOUNTED AS FOO-ONLY/BAR-ONLY/FOOBAR.  A    *
+      *                 RESTART NOW ALSO CHECKS THE CHECKPOINTED      *
+      *                 StartFrom/EndAt AGAINST TODAY'S CONTROL CARD, *
+      *                 NOT JUST THE COUNTER, AND RESUMES REPORT      *
+      *                 PAGE NUMBERING FROM THE CHECKPOINTED PAGE     *
+      *                 COUNT INSTEAD OF RESTARTING AT PAGE 1.        *
+      *                 REPLACED THE UNREACHABLE >999999999 RANGE     *
+      *                 CHECK WITH A NUMERIC TEST ON THE CONTROL      *
+      *                 CARD'S StartFrom/EndAt.  FBRULES NOW WARNS    *
+      *                 WHEN MORE THAN 20 RULES ARE ON THE FILE AND   *
+      *                 THE EXTRA ONES ARE NOT LOADED.                *
+      *  08/09/26  RJ   A RESTART NOW REPLAYS THE CLASSIFICATION (NO  *
+      *                 FILE I/O) FROM StartFrom THRU THE CHECKPOINTED*
+      *                 COUNTER BEFORE RESUMING, SO THE CONTROL       *
+      *                 TOTALS IN THE TRAILER AND HISTORY ROW REFLECT *
+      *                 THE WHOLE RANGE INSTEAD OF JUST THE SEGMENT   *
+      *                 PROCESSED AFTER THE RESTART, WITHOUT          *
+      *                 RE-WRITING DETAIL/EXTRACT LINES THE CRASHED   *
+      *                 RUN ALREADY WROTE.  MOVED 1100-WRITE-REPORT-  *
+      *                 HEADERS BACK ABOVE 2000-VALIDATE-RANGE TO     *
+      *                 RESTORE ASCENDING PARAGRAPH ORDER.  THE       *
+      *                 PHRASE-BUILDING STRING IN 3150-APPLY-ONE-RULE *
+      *                 NOW CHECKS FOR OVERFLOW AND WARNS INSTEAD OF  *
+      *                 SILENTLY TRUNCATING, AND 1250-READ-ONE-RULE   *
+      *                 SKIPS AND WARNS ON AN FBRULES ROW WITH A      *
+      *                 NON-NUMERIC OR ZERO DIVISOR INSTEAD OF        *
+      *                 LETTING IT ABEND THE DIVIDE LATER.            *
+      *  08/09/26  RJ   1150-RESTART-FROM-CHECKPOINT NOW SKIPS THE    *
+      *                 CONTROL-TOTAL REPLAY WHEN THE LOADED          *
+      *                 CHECKPOINT'S StartFrom/EndAt DOES NOT MATCH   *
+      *                 TODAY'S CONTROL CARD, INSTEAD OF REPLAYING A  *
+      *                 STALE OR MISMATCHED CKPT-COUNTER BEFORE       *
+      *                 2000-VALIDATE-RANGE GETS A CHANCE TO REJECT   *
+      *                 THE RESTART.  WS-PAGE-COUNT/RPT-H-PAGE/       *
+      *                 CKPT-PAGE-COUNT WIDENED TO 9 DIGITS TO MATCH  *
+      *                 THE RANGE SO LONG RUNS DO NOT WRAP THE PAGE   *
+      *                 NUMBER.  MOVED 3200-WRITE-CHECKPOINT BACK     *
+      *                 ABOVE 3900-WRITE-DETAIL-LINE TO RESTORE       *
+      *                 ASCENDING PARAGRAPH ORDER.                    *
+      *****************************************************************
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-CARD-FILE ASSIGN TO "CTLCARD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CC-FILE-STATUS.
+           SELECT PRINT-FILE ASSIGN TO "FBPRINT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRINT-FILE-STATUS.
+           SELECT RULES-FILE ASSIGN TO "FBRULES"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RULES-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "FBCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+           SELECT EXTRACT-FILE ASSIGN TO "FBEXTRC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-FILE-STATUS.
+           SELECT HISTORY-FILE ASSIGN TO "FBHIST"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HIST-FILE-STATUS.
+
        DATA DIVISION.
-         WORKING-STORAGE SECTION.
-         01 StartFrom PIC 9(4) VALUE 0.
-         01 EndAt PIC 9(4) VALUE 100.
-         01 Counter PIC 9(4) VALUE 0.
-         01 Phrase PIC X(8) VALUE SPACES.
-         01 Tmp PIC 9(8) VALUE 0.
+       FILE SECTION.
+       FD  CONTROL-CARD-FILE.
+           COPY FBCCARD.
+
+       FD  PRINT-FILE.
+           COPY FBPRINT.
+
+       FD  RULES-FILE.
+           COPY FBRULES.
+
+       FD  CHECKPOINT-FILE.
+           COPY FBCKPT.
+
+       FD  EXTRACT-FILE.
+           COPY FBEXTRC.
+
+       FD  HISTORY-FILE.
+           COPY FBHIST.
+
+       WORKING-STORAGE SECTION.
+         01 StartFrom PIC 9(9) VALUE 0.
+         01 EndAt PIC 9(9) VALUE 100.
+         01 Counter PIC 9(9) VALUE 0.
+         01 Phrase PIC X(40) VALUE SPACES.
+         01 Tmp PIC 9(9) VALUE 0.
          01 Reminder PIC 9(8) VALUE 0.
+
+         01 WS-CC-FILE-STATUS PIC X(02) VALUE "00".
+         01 WS-PRINT-FILE-STATUS PIC X(02) VALUE "00".
+         01 WS-EXTRACT-FILE-STATUS PIC X(02) VALUE "00".
+         01 WS-HIST-FILE-STATUS PIC X(02) VALUE "00".
+         01 WS-RULES-FILE-STATUS PIC X(02) VALUE "00".
+         01 WS-RULE-COUNT PIC 9(4) COMP VALUE ZERO.
+         01 WS-RULE-IDX PIC 9(4) COMP VALUE ZERO.
+         01 WS-RULE-TABLE.
+           05 WS-RULE-ENTRY OCCURS 20 TIMES.
+             10 WS-RULE-DIVISOR PIC 9(4).
+             10 WS-RULE-LABEL PIC X(10).
+
+         01 WS-RUN-DATE-RAW PIC 9(8) VALUE ZERO.
+         01 WS-RUN-DATE-PARTS REDEFINES WS-RUN-DATE-RAW.
+           05 WS-RD-CCYY PIC 9(04).
+           05 WS-RD-MM PIC 9(02).
+           05 WS-RD-DD PIC 9(02).
+         01 WS-RUN-DATE-FMT.
+           05 WS-RUN-DATE-MM PIC X(02).
+           05 FILLER PIC X(01) VALUE "/".
+           05 WS-RUN-DATE-DD PIC X(02).
+           05 FILLER PIC X(01) VALUE "/".
+           05 WS-RUN-DATE-CCYY PIC X(04).
+
+         77 WS-LINES-PER-PAGE PIC 9(4) VALUE 60.
+         01 WS-LINE-COUNT PIC 9(4) COMP VALUE ZERO.
+         01 WS-PAGE-COUNT PIC 9(9) COMP VALUE ZERO.
+
+         01 WS-MATCH-SWITCHES.
+           05 WS-FOO-MATCHED-SW PIC X(01) VALUE "N".
+             88 FOO-MATCHED VALUE "Y".
+             88 FOO-NOT-MATCHED VALUE "N".
+           05 WS-BAR-MATCHED-SW PIC X(01) VALUE "N".
+             88 BAR-MATCHED VALUE "Y".
+             88 BAR-NOT-MATCHED VALUE "N".
+           05 WS-MATCH-COUNT PIC 9(4) COMP VALUE ZERO.
+
+         01 WS-CONTROL-TOTALS.
+           05 WS-TOTAL-COUNT PIC 9(9) COMP VALUE ZERO.
+           05 WS-FOO-ONLY-COUNT PIC 9(9) COMP VALUE ZERO.
+           05 WS-BAR-ONLY-COUNT PIC 9(9) COMP VALUE ZERO.
+           05 WS-FOOBAR-COUNT PIC 9(9) COMP VALUE ZERO.
+           05 WS-PLAIN-COUNT PIC 9(9) COMP VALUE ZERO.
+           05 WS-OTHER-RULE-COUNT PIC 9(9) COMP VALUE ZERO.
+
+         01 WS-CKPT-FILE-STATUS PIC X(02) VALUE "00".
+         77 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 50.
+         01 WS-CKPT-START-FROM PIC 9(9) VALUE ZERO.
+         01 WS-CKPT-END-AT PIC 9(9) VALUE ZERO.
+         01 WS-CKPT-LOADED-SW PIC X(01) VALUE "N".
+           88 CKPT-LOADED VALUE "Y".
+           88 CKPT-NOT-LOADED VALUE "N".
+         01 WS-REPLAY-COUNTER PIC 9(9) VALUE ZERO.
+
+         01 WS-RANGE-VALID-SW PIC X(01) VALUE "Y".
+           88 RANGE-IS-VALID VALUE "Y".
+           88 RANGE-IS-INVALID VALUE "N".
+
+         01 WS-RUN-ID PIC X(08) VALUE SPACES.
+         01 WS-RUN-TIME-RAW PIC 9(08) VALUE ZERO.
+
        PROCEDURE DIVISION.
-       MAIN-PARA.
-           MOVE Counter TO StartFrom.
-           PERFORM LOOP-PARA UNTIL Counter >= EndAt
+      *****************************************************************
+      *  0000-MAINLINE                                                *
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE-RUN THRU 1000-EXIT
+           PERFORM 2000-VALIDATE-RANGE THRU 2000-EXIT
+           IF RANGE-IS-VALID
+               PERFORM 3000-PROCESS-RANGE THRU 3000-EXIT
+           END-IF
+           PERFORM 8000-TERMINATE-RUN THRU 8000-EXIT
            STOP RUN.
-       LOOP-PARA.
-           ADD 1 TO Counter GIVING Counter.
-           MOVE " " TO Phrase.
-           DIVIDE Counter BY 3 GIVING Tmp REMAINDER Reminder
-           IF Reminder = 0 THEN
-               STRING Phrase DELIMITED BY SPACE
-               "Foo" DELIMITED BY SPACE
-               INTO Phrase
+
+      *****************************************************************
+      *  1000-INITIALIZE-RUN - READ THE CONTROL CARD TO PICK UP THE   *
+      *  STARTFROM/ENDAT RANGE FOR TODAY'S RUN AND OPEN THE REPORT.   *
+      *****************************************************************
+       1000-INITIALIZE-RUN.
+           INITIALIZE CC-CONTROL-CARD
+           OPEN INPUT CONTROL-CARD-FILE
+           IF WS-CC-FILE-STATUS = "00"
+               READ CONTROL-CARD-FILE
+                   AT END
+                       DISPLAY "FIZZBUZZ: NO CONTROL CARD - USING "
+                           "DEFAULTS"
+               END-READ
+               CLOSE CONTROL-CARD-FILE
+           ELSE
+               DISPLAY "FIZZBUZZ: NO CONTROL CARD - USING DEFAULTS"
+           END-IF
+           IF CC-START-FROM NOT = ZERO OR CC-END-AT NOT = ZERO
+               MOVE CC-START-FROM TO StartFrom
+               MOVE CC-END-AT TO EndAt
+           END-IF
+           IF CC-RUN-ID = SPACES
+               MOVE "FIZZBUZZ" TO WS-RUN-ID
+           ELSE
+               MOVE CC-RUN-ID TO WS-RUN-ID
+           END-IF
+           MOVE StartFrom TO Counter
+           PERFORM 1200-LOAD-RULES-TABLE THRU 1200-EXIT
+           IF CC-RESTART-FLAG = "Y"
+               PERFORM 1150-RESTART-FROM-CHECKPOINT THRU 1150-EXIT
+           END-IF
+           ACCEPT WS-RUN-DATE-RAW FROM DATE YYYYMMDD
+           MOVE WS-RD-MM TO WS-RUN-DATE-MM
+           MOVE WS-RD-DD TO WS-RUN-DATE-DD
+           MOVE WS-RD-CCYY TO WS-RUN-DATE-CCYY
+           ACCEPT WS-RUN-TIME-RAW FROM TIME
+           IF CC-RESTART-FLAG = "Y"
+               OPEN EXTEND PRINT-FILE
+               IF WS-PRINT-FILE-STATUS NOT = "00"
+                   OPEN OUTPUT PRINT-FILE
+               END-IF
+               OPEN EXTEND EXTRACT-FILE
+               IF WS-EXTRACT-FILE-STATUS NOT = "00"
+                   OPEN OUTPUT EXTRACT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT PRINT-FILE
+               OPEN OUTPUT EXTRACT-FILE
+           END-IF
+           PERFORM 1100-WRITE-REPORT-HEADERS THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  1100-WRITE-REPORT-HEADERS - TITLE/DATE/PAGE LINE, THE RANGE   *
+      *  SUBHEADING AND THE COLUMN HEADINGS.  RESETS THE LINE COUNT.  *
+      *****************************************************************
+       1100-WRITE-REPORT-HEADERS.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE SPACES TO RPT-HEADER-LINE
+           MOVE "FIZZBUZZ REPORT" TO RPT-H-TITLE
+           MOVE "RUN DATE:" TO RPT-H-RUNDATE-LIT
+           MOVE WS-RUN-DATE-FMT TO RPT-H-RUNDATE
+           MOVE "PAGE:" TO RPT-H-PAGE-LIT
+           MOVE WS-PAGE-COUNT TO RPT-H-PAGE
+           WRITE RPT-HEADER-LINE
+           MOVE SPACES TO RPT-SUBHEAD-LINE
+           MOVE "RANGE PROCESSED: " TO RPT-S-RANGE-LIT
+           MOVE StartFrom TO RPT-S-START
+           MOVE " - " TO RPT-S-DASH
+           MOVE EndAt TO RPT-S-END
+           WRITE RPT-SUBHEAD-LINE
+           MOVE SPACES TO RPT-BLANK-LINE
+           WRITE RPT-BLANK-LINE
+           MOVE SPACES TO RPT-COLHEAD-LINE
+           MOVE "COUNTER" TO RPT-C-COUNTER-LIT
+           MOVE "PHRASE" TO RPT-C-PHRASE-LIT
+           WRITE RPT-COLHEAD-LINE
+           MOVE ZERO TO WS-LINE-COUNT.
+       1100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  1150-RESTART-FROM-CHECKPOINT - RELOAD THE LAST CHECKPOINTED  *
+      *  COUNTER SO THE RUN RESUMES INSTEAD OF REPROCESSING THE WHOLE *
+      *  STARTFROM-ENDAT RANGE.  IF THE LOADED CHECKPOINT'S RANGE     *
+      *  MATCHES TODAY'S CONTROL CARD, REPLAYS THE CLASSIFICATION (NO *
+      *  FILE I/O) FOR StartFrom THRU THE CHECKPOINTED COUNTER SO THE *
+      *  CONTROL TOTALS REFLECT THE FULL RANGE WITHOUT RE-WRITING THE *
+      *  DETAIL/EXTRACT RECORDS THAT THE CRASHED RUN ALREADY WROTE.   *
+      *  A MISMATCHED RANGE SKIPS THE REPLAY - 2000-VALIDATE-RANGE    *
+      *  FAILS THE STEP BEFORE ANY FURTHER PROCESSING HAPPENS.        *
+      *****************************************************************
+       1150-RESTART-FROM-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       DISPLAY "FIZZBUZZ: CHECKPOINT FILE EMPTY - "
+                           "STARTING FROM StartFrom"
+                   NOT AT END
+                       MOVE CKPT-COUNTER TO Counter
+                       MOVE CKPT-START-FROM TO WS-CKPT-START-FROM
+                       MOVE CKPT-END-AT TO WS-CKPT-END-AT
+                       MOVE CKPT-PAGE-COUNT TO WS-PAGE-COUNT
+                       SET CKPT-LOADED TO TRUE
+                       DISPLAY "FIZZBUZZ: RESTARTING AT CHECKPOINTED "
+                           "COUNTER"
+                       IF WS-CKPT-START-FROM = StartFrom
+                           AND WS-CKPT-END-AT = EndAt
+                           PERFORM 1160-REPLAY-CONTROL-TOTALS
+                               THRU 1160-EXIT
+                       ELSE
+                           DISPLAY "FIZZBUZZ: CHECKPOINT RANGE DOES "
+                               "NOT MATCH CONTROL CARD - SKIPPING "
+                               "REPLAY"
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               DISPLAY "FIZZBUZZ: NO CHECKPOINT FILE - "
+                   "STARTING FROM StartFrom"
            END-IF.
-           DIVIDE Counter BY 5 GIVING Tmp REMAINDER Reminder
-           IF Reminder = 0 THEN
-               STRING Phrase DELIMITED BY SPACE
-               "Bar" DELIMITED BY SPACE
-               INTO Phrase
+       1150-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  1160-REPLAY-CONTROL-TOTALS - RECOMPUTE THE FOO/BAR/FOOBAR/   *
+      *  PLAIN/OTHER-RULE CLASSIFICATION FOR EVERY COUNTER FROM        *
+      *  StartFrom THRU THE CHECKPOINTED COUNTER SO THE TRAILER AND   *
+      *  HISTORY ROW BALANCE AGAINST THE WHOLE RANGE AFTER A RESTART, *
+      *  NOT JUST THE SEGMENT PROCESSED SINCE THE RESTART.            *
+      *****************************************************************
+       1160-REPLAY-CONTROL-TOTALS.
+           PERFORM 1165-REPLAY-ONE-COUNTER THRU 1165-EXIT
+               VARYING WS-REPLAY-COUNTER FROM StartFrom BY 1
+               UNTIL WS-REPLAY-COUNTER > CKPT-COUNTER.
+       1160-EXIT.
+           EXIT.
+
+       1165-REPLAY-ONE-COUNTER.
+           MOVE WS-REPLAY-COUNTER TO Counter
+           MOVE " " TO Phrase
+           SET FOO-NOT-MATCHED TO TRUE
+           SET BAR-NOT-MATCHED TO TRUE
+           MOVE ZERO TO WS-MATCH-COUNT
+           PERFORM 3150-APPLY-ONE-RULE THRU 3150-EXIT
+               VARYING WS-RULE-IDX FROM 1 BY 1
+               UNTIL WS-RULE-IDX > WS-RULE-COUNT
+           IF Phrase = " "
+               ADD 1 TO WS-PLAIN-COUNT
+           ELSE
+               PERFORM 3180-TALLY-CONTROL-TOTAL THRU 3180-EXIT
+           END-IF
+           ADD 1 TO WS-TOTAL-COUNT.
+       1165-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  1200-LOAD-RULES-TABLE - LOAD THE DIVISOR/LABEL RULES FROM    *
+      *  FBRULES.  IF THE FILE IS MISSING OR EMPTY, FALL BACK TO THE  *
+      *  ORIGINAL FOO/BAR RULES SO THE PROGRAM STILL RUNS STANDALONE. *
+      *****************************************************************
+       1200-LOAD-RULES-TABLE.
+           MOVE ZERO TO WS-RULE-COUNT
+           OPEN INPUT RULES-FILE
+           IF WS-RULES-FILE-STATUS = "00"
+               PERFORM 1250-READ-ONE-RULE THRU 1250-EXIT
+                   UNTIL WS-RULES-FILE-STATUS NOT = "00"
+                      OR WS-RULE-COUNT >= 20
+               IF WS-RULE-COUNT >= 20 AND WS-RULES-FILE-STATUS = "00"
+                   DISPLAY "FIZZBUZZ: WARNING - FBRULES HAS MORE THAN "
+                       "20 RULES, EXTRA RULES WERE NOT LOADED"
+               END-IF
+               CLOSE RULES-FILE
+           END-IF
+           IF WS-RULE-COUNT = ZERO
+               PERFORM 1270-LOAD-DEFAULT-RULES THRU 1270-EXIT
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+       1250-READ-ONE-RULE.
+           READ RULES-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF RUL-DIVISOR NOT NUMERIC OR RUL-DIVISOR = ZERO
+                       DISPLAY "FIZZBUZZ: WARNING - SKIPPING FBRULES "
+                           "ROW WITH INVALID DIVISOR"
+                   ELSE
+                       ADD 1 TO WS-RULE-COUNT
+                       MOVE RUL-DIVISOR TO
+                           WS-RULE-DIVISOR (WS-RULE-COUNT)
+                       MOVE RUL-LABEL TO
+                           WS-RULE-LABEL (WS-RULE-COUNT)
+                   END-IF
+           END-READ.
+       1250-EXIT.
+           EXIT.
+
+       1270-LOAD-DEFAULT-RULES.
+           MOVE 2 TO WS-RULE-COUNT
+           MOVE 3 TO WS-RULE-DIVISOR (1)
+           MOVE "Foo" TO WS-RULE-LABEL (1)
+           MOVE 5 TO WS-RULE-DIVISOR (2)
+           MOVE "Bar" TO WS-RULE-LABEL (2).
+       1270-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2000-VALIDATE-RANGE - StartFrom MUST BE LESS THAN EndAt, THE *
+      *  CONTROL CARD'S StartFrom/EndAt MUST BE NUMERIC, AND A        *
+      *  RESTARTED RUN'S CHECKPOINTED COUNTER AND RANGE MUST MATCH    *
+      *  THE CURRENT CONTROL CARD.  FOR RANGES BEYOND WHAT ONE STEP   *
+      *  CAN FINISH IN THE BATCH WINDOW, SPLIT THE RANGE ACROSS       *
+      *  SEVERAL SUB-RANGE CONTROL CARDS AND RECONCILE THE OUTPUTS    *
+      *  WITH FBMERGE.  AN INVALID RANGE FAILS THE STEP VISIBLY       *
+      *  INSTEAD OF PRODUCING A SHORT OR GARBAGE REPORT.              *
+      *****************************************************************
+       2000-VALIDATE-RANGE.
+           SET RANGE-IS-VALID TO TRUE
+           IF StartFrom >= EndAt
+               SET RANGE-IS-INVALID TO TRUE
+               MOVE SPACES TO RPT-ERROR-LINE
+               STRING "FIZZBUZZ: INVALID RANGE - StartFrom MUST BE "
+                   "LESS THAN EndAt" DELIMITED BY SIZE
+                   INTO RPT-E-MESSAGE
+               PERFORM 2090-REPORT-VALIDATION-ERROR THRU 2090-EXIT
+           END-IF
+           IF CC-START-FROM NOT NUMERIC OR CC-END-AT NOT NUMERIC
+               SET RANGE-IS-INVALID TO TRUE
+               MOVE SPACES TO RPT-ERROR-LINE
+               STRING "FIZZBUZZ: INVALID RANGE - CONTROL CARD "
+                   "StartFrom/EndAt IS NOT NUMERIC" DELIMITED BY SIZE
+                   INTO RPT-E-MESSAGE
+               PERFORM 2090-REPORT-VALIDATION-ERROR THRU 2090-EXIT
+           END-IF
+           IF CC-RESTART-FLAG = "Y"
+               AND (Counter < StartFrom OR Counter >= EndAt)
+               SET RANGE-IS-INVALID TO TRUE
+               MOVE SPACES TO RPT-ERROR-LINE
+               STRING "FIZZBUZZ: INVALID RESTART - CHECKPOINTED "
+                   "COUNTER IS OUTSIDE StartFrom-EndAt RANGE"
+                   DELIMITED BY SIZE INTO RPT-E-MESSAGE
+               PERFORM 2090-REPORT-VALIDATION-ERROR THRU 2090-EXIT
+           END-IF
+           IF CC-RESTART-FLAG = "Y" AND CKPT-LOADED
+               AND (WS-CKPT-START-FROM NOT = StartFrom
+                   OR WS-CKPT-END-AT NOT = EndAt)
+               SET RANGE-IS-INVALID TO TRUE
+               MOVE SPACES TO RPT-ERROR-LINE
+               STRING "FIZZBUZZ: INVALID RESTART - CHECKPOINTED "
+                   "RANGE DOES NOT MATCH CURRENT StartFrom-EndAt"
+                   DELIMITED BY SIZE INTO RPT-E-MESSAGE
+               PERFORM 2090-REPORT-VALIDATION-ERROR THRU 2090-EXIT
            END-IF.
+       2000-EXIT.
+           EXIT.
+
+       2090-REPORT-VALIDATION-ERROR.
+           DISPLAY RPT-E-MESSAGE
+           WRITE RPT-ERROR-LINE
+           MOVE 16 TO RETURN-CODE.
+       2090-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  3000-PROCESS-RANGE - DRIVE THE FOO/BAR LOOP OVER THE RANGE.  *
+      *****************************************************************
+       3000-PROCESS-RANGE.
+           PERFORM 3100-LOOP-PARA THRU 3100-EXIT
+               UNTIL Counter >= EndAt.
+       3000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  3100-LOOP-PARA - CLASSIFY ONE COUNTER VALUE AS FOO/BAR/FOOBAR *
+      *  OR A PLAIN NUMBER AND DISPLAY IT.                             *
+      *****************************************************************
+       3100-LOOP-PARA.
+           ADD 1 TO Counter GIVING Counter.
+           MOVE " " TO Phrase.
+           SET FOO-NOT-MATCHED TO TRUE
+           SET BAR-NOT-MATCHED TO TRUE
+           MOVE ZERO TO WS-MATCH-COUNT
+           PERFORM 3150-APPLY-ONE-RULE THRU 3150-EXIT
+               VARYING WS-RULE-IDX FROM 1 BY 1
+               UNTIL WS-RULE-IDX > WS-RULE-COUNT.
            IF Phrase = " " THEN
+               ADD 1 TO WS-PLAIN-COUNT
                STRING Counter DELIMITED BY SPACE
                INTO Phrase
+           ELSE
+               PERFORM 3180-TALLY-CONTROL-TOTAL THRU 3180-EXIT
            END-IF.
            INSPECT Phrase REPLACING LEADING '0' BY ' '.
       *    TODO get rid of leading spaces
            DISPLAY Phrase
+           PERFORM 3900-WRITE-DETAIL-LINE THRU 3900-EXIT.
+       3100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  3150-APPLY-ONE-RULE - TEST COUNTER AGAINST ONE ENTRY OF THE  *
+      *  RULES TABLE AND APPEND ITS LABEL TO PHRASE IF IT MATCHES.    *
+      *****************************************************************
+       3150-APPLY-ONE-RULE.
+           DIVIDE Counter BY WS-RULE-DIVISOR (WS-RULE-IDX)
+               GIVING Tmp REMAINDER Reminder
+           IF Reminder = 0 THEN
+               STRING Phrase DELIMITED BY SPACE
+               WS-RULE-LABEL (WS-RULE-IDX) DELIMITED BY SPACE
+               INTO Phrase
+                   ON OVERFLOW
+                       DISPLAY "FIZZBUZZ: WARNING - PHRASE TRUNCATED "
+                           "FOR COUNTER " Counter
+               END-STRING
+               ADD 1 TO WS-MATCH-COUNT
+               IF WS-RULE-LABEL (WS-RULE-IDX) = "Foo"
+                   SET FOO-MATCHED TO TRUE
+               END-IF
+               IF WS-RULE-LABEL (WS-RULE-IDX) = "Bar"
+                   SET BAR-MATCHED TO TRUE
+               END-IF
+           END-IF.
+       3150-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  3180-TALLY-CONTROL-TOTAL - BUMP THE FOO-ONLY/BAR-ONLY/FOOBAR/ *
+      *  OTHER-RULE CONTROL TOTAL FOR THIS LINE SO THE TRAILER CAN BE *
+      *  BALANCED AGAINST THE REPORT.  FOO-ONLY/BAR-ONLY/FOOBAR ARE   *
+      *  KEYED OFF WS-MATCH-COUNT AS WELL AS THE SWITCHES SO A LINE   *
+      *  THAT ALSO MATCHED A THIRD RULE FALLS INTO OTHER-RULE-COUNT   *
+      *  INSTEAD OF BEING MISCOUNTED AS A PURE FOO/BAR/FOOBAR LINE.   *
+      *****************************************************************
+       3180-TALLY-CONTROL-TOTAL.
+           IF FOO-MATCHED AND BAR-MATCHED AND WS-MATCH-COUNT = 2
+               ADD 1 TO WS-FOOBAR-COUNT
+           ELSE
+               IF FOO-MATCHED AND WS-MATCH-COUNT = 1
+                   ADD 1 TO WS-FOO-ONLY-COUNT
+               ELSE
+                   IF BAR-MATCHED AND WS-MATCH-COUNT = 1
+                       ADD 1 TO WS-BAR-ONLY-COUNT
+                   ELSE
+                       ADD 1 TO WS-OTHER-RULE-COUNT
+                   END-IF
+               END-IF
+           END-IF.
+       3180-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  3200-WRITE-CHECKPOINT - SNAPSHOT THE CURRENT COUNTER AND     *
+      *  PAGE COUNT TO FBCKPT SO A FAILED RUN CAN BE RESTARTED FROM   *
+      *  HERE, WITH REPORT PAGE NUMBERING CONTINUING CORRECTLY,       *
+      *  INSTEAD OF FROM StartFrom.                                    *
+      *****************************************************************
+       3200-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE SPACES TO CKPT-RECORD
+           MOVE StartFrom TO CKPT-START-FROM
+           MOVE EndAt TO CKPT-END-AT
+           MOVE Counter TO CKPT-COUNTER
+           MOVE WS-PAGE-COUNT TO CKPT-PAGE-COUNT
+           WRITE CKPT-RECORD
+           IF WS-CKPT-FILE-STATUS NOT = "00"
+               DISPLAY "FIZZBUZZ: CHECKPOINT WRITE FAILED - STATUS "
+                   WS-CKPT-FILE-STATUS
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+       3200-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  3900-WRITE-DETAIL-LINE - WRITE ONE REPORT LINE, BREAKING TO  *
+      *  A NEW PAGE AND REPRINTING THE HEADERS EVERY WS-LINES-PER-    *
+      *  PAGE LINES.                                                   *
+      *****************************************************************
+       3900-WRITE-DETAIL-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 1100-WRITE-REPORT-HEADERS THRU 1100-EXIT
+           END-IF
+           MOVE SPACES TO RPT-DETAIL-LINE
+           MOVE Counter TO RPT-D-COUNTER
+           MOVE Phrase TO RPT-D-PHRASE
+           WRITE RPT-DETAIL-LINE
+           ADD 1 TO WS-LINE-COUNT
+           ADD 1 TO WS-TOTAL-COUNT
+           PERFORM 3950-WRITE-EXTRACT-RECORD THRU 3950-EXIT
+           DIVIDE Counter BY WS-CHECKPOINT-INTERVAL
+               GIVING Tmp REMAINDER Reminder
+           IF Reminder = 0
+               PERFORM 3200-WRITE-CHECKPOINT THRU 3200-EXIT
+           END-IF.
+       3900-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  3950-WRITE-EXTRACT-RECORD - WRITE THE FIXED-WIDTH DOWNSTREAM *
+      *  EXTRACT RECORD FOR THIS COUNTER VALUE.                       *
+      *****************************************************************
+       3950-WRITE-EXTRACT-RECORD.
+           MOVE SPACES TO EXTRACT-RECORD
+           MOVE WS-RUN-ID TO EXT-RUN-ID
+           MOVE WS-RUN-DATE-RAW TO EXT-RUN-DATE
+           MOVE Counter TO EXT-COUNTER
+           MOVE Phrase TO EXT-PHRASE
+           WRITE EXTRACT-RECORD.
+       3950-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  8000-TERMINATE-RUN - WRITE THE CONTROL-TOTAL TRAILER AND     *
+      *  CLOSE DOWN THE REPORT.                                       *
+      *****************************************************************
+       8000-TERMINATE-RUN.
+           PERFORM 8100-WRITE-TRAILER THRU 8100-EXIT
+           CLOSE PRINT-FILE
+           CLOSE EXTRACT-FILE
+           PERFORM 8200-WRITE-HISTORY-ROW THRU 8200-EXIT.
+       8000-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  8100-WRITE-TRAILER - CONTROL-TOTAL TRAILER FOR BALANCING THE *
+      *  RUN AGAINST THE EXPECTED RECORD COUNT.                       *
+      *****************************************************************
+       8100-WRITE-TRAILER.
+           MOVE SPACES TO RPT-BLANK-LINE
+           WRITE RPT-BLANK-LINE
+           MOVE SPACES TO RPT-TRAILER-LINE
+           MOVE "TOTAL RECORDS WRITTEN......." TO RPT-T-LABEL
+           MOVE WS-TOTAL-COUNT TO RPT-T-VALUE
+           WRITE RPT-TRAILER-LINE
+           MOVE SPACES TO RPT-TRAILER-LINE
+           MOVE "FOO ONLY...................." TO RPT-T-LABEL
+           MOVE WS-FOO-ONLY-COUNT TO RPT-T-VALUE
+           WRITE RPT-TRAILER-LINE
+           MOVE SPACES TO RPT-TRAILER-LINE
+           MOVE "BAR ONLY...................." TO RPT-T-LABEL
+           MOVE WS-BAR-ONLY-COUNT TO RPT-T-VALUE
+           WRITE RPT-TRAILER-LINE
+           MOVE SPACES TO RPT-TRAILER-LINE
+           MOVE "FOOBAR......................" TO RPT-T-LABEL
+           MOVE WS-FOOBAR-COUNT TO RPT-T-VALUE
+           WRITE RPT-TRAILER-LINE
+           MOVE SPACES TO RPT-TRAILER-LINE
+           MOVE "PLAIN NUMBER................." TO RPT-T-LABEL
+           MOVE WS-PLAIN-COUNT TO RPT-T-VALUE
+           WRITE RPT-TRAILER-LINE
+           IF WS-OTHER-RULE-COUNT NOT = ZERO
+               MOVE SPACES TO RPT-TRAILER-LINE
+               MOVE "OTHER RULE COMBINATIONS....." TO RPT-T-LABEL
+               MOVE WS-OTHER-RULE-COUNT TO RPT-T-VALUE
+               WRITE RPT-TRAILER-LINE
+           END-IF.
+       8100-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  8200-WRITE-HISTORY-ROW - APPEND ONE AUDIT ROW TO FBHIST FOR  *
+      *  THIS EXECUTION, WHETHER OR NOT THE RANGE WAS VALID, SO       *
+      *  OPERATIONS CAN TRACE BACK EVERY RUN.                         *
+      *****************************************************************
+       8200-WRITE-HISTORY-ROW.
+           OPEN EXTEND HISTORY-FILE
+           IF WS-HIST-FILE-STATUS NOT = "00"
+               OPEN OUTPUT HISTORY-FILE
+           END-IF
+           MOVE SPACES TO HIST-RECORD
+           MOVE WS-RUN-ID TO HIST-RUN-ID
+           MOVE WS-RUN-DATE-RAW TO HIST-RUN-DATE
+           MOVE WS-RUN-TIME-RAW TO HIST-RUN-TIME
+           MOVE StartFrom TO HIST-START-FROM
+           MOVE EndAt TO HIST-END-AT
+           MOVE WS-TOTAL-COUNT TO HIST-TOTAL-COUNT
+           IF RANGE-IS-VALID
+               MOVE "Y" TO HIST-RANGE-VALID-FLAG
+           ELSE
+               MOVE "N" TO HIST-RANGE-VALID-FLAG
+           END-IF
+           WRITE HIST-RECORD
+           CLOSE HISTORY-FILE.
+       8200-EXIT.
+           EXIT.
 
-       EXIT PROGRAM.
        END PROGRAM FIZZBUZZ.
